@@ -5,27 +5,111 @@
 
 	ENVIRONMENT DIVISION.
 
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	    SELECT ARRAY-REPORT ASSIGN TO "ARRAYRPT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS ARRAY-RPT-STATUS.
+	    SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS TRANS-STATUS.
+	    SELECT SAVE-FILE ASSIGN TO "ARRAYDAT"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS SAVE-STATUS.
+	    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+	        ORGANIZATION IS LINE SEQUENTIAL
+	        FILE STATUS IS AUDIT-STATUS.
+
 	DATA DIVISION.
+
+	FILE SECTION.
+	FD  ARRAY-REPORT.
+	01  REPORT-LINE PIC X(40).
+
+	FD  TRANSACTION-FILE.
+	01  TRANS-RECORD PIC 9(5).
+
+	FD  SAVE-FILE.
+	01  SAVE-RECORD PIC 9(5).
+
+	FD  AUDIT-FILE.
+	01  AUDIT-RECORD PIC X(60).
+
 		WORKING-STORAGE SECTION.
 		77 EXITED PIC 9 VALUE 0.
 		77 CHOICE PIC 9.
 
 *> Variables used for incrementing
-        77 I PIC 9.
-        77 J PIC 9.
-        77 M PIC 9.
+        77 I PIC 9(3).
+        77 J PIC 9(3).
+        77 K PIC 9(3).
+        77 M PIC 9(5).
+
+*> Variables used for reading the transaction input file in FILLARRAY
+        77 TRANS-EOF PIC X VALUE "N".
+            88 TRANS-AT-EOF VALUE "Y".
+        77 TRANS-COUNT PIC 9(3).
+        77 TRANS-STATUS PIC XX.
+        77 ARRAY-RPT-STATUS PIC XX.
+        77 RPT-ERR-COUNT PIC 9(3).
+
+*> Variables used for the ARRAY1 save/load file (SAVEARRAY / LOADARRAY)
+        77 SAVE-EOF PIC X VALUE "N".
+            88 SAVE-AT-EOF VALUE "Y".
+        77 SAVE-COUNT PIC 9(3).
+        77 SAVE-STATUS PIC XX.
+
+*> Number of elements currently held in ARRAY1 (drives element's OCCURS DEPENDING ON)
+        77 ArrayCount PIC 9(3) VALUE 1.
 
 *> Variables used as temp value
-        77 A PIC 9.
-        77 MaxEven PIC 9.
-        77 TEMPNO PIC 9.
-        77 DupCount PIC 9.
+        77 A PIC 9(5).
+        77 MaxEven PIC 9(5).
+        77 TEMPNO PIC 9(5).
+
+*> Statistics tracked by LARGESTEVEN across the same pass over the array
+        77 MinValue PIC 9(5).
+        77 MaxValue PIC 9(5).
+        77 SumValue PIC 9(7).
+        77 AvgValue PIC 9(5)V99.
+        77 EvenCount PIC 9(3).
+        77 OddCount PIC 9(3).
 
 *> For palindrome check
-        77 PalCheck PIC 9.
-*> Array 
+        77 PalCheck PIC 9(3).
+
+*> Distinct-value/occurrence-count summary table used by FINDDUPLICATE
+        77 FoundIdx PIC 9(3).
+        77 DistinctTotal PIC 9(3).
+        01 DUP-SUMMARY.
+            02 DistinctValue occurs 100 times PIC 9(5).
+            02 DistinctCount occurs 100 times PIC 9(3).
+
+*> Variables used for the printed array report
+        77 RunDate PIC 9(8).
+        01 RunDateX.
+            02 RunYear PIC 9(4).
+            02 RunMonth PIC 9(2).
+            02 RunDay PIC 9(2).
+
+*> Variables used for the PMENU audit log (WRITEAUDIT)
+        77 RunTime PIC 9(8).
+        01 RunTimeX.
+            02 RunHour PIC 9(2).
+            02 RunMin PIC 9(2).
+            02 RunSec PIC 9(2).
+            02 RunHSec PIC 9(2).
+        77 AuditPara PIC X(16).
+        77 AUDIT-STATUS PIC XX.
+
+*> Used by PALINDROMECHECK to report which index pairs break the symmetry
+        77 HalfCount PIC 9(3).
+        77 MirrorIdx PIC 9(3).
+
+*> Array. Sized 1 to 100 elements, driven by ArrayCount, so the array is no longer
+*> stuck at a hardcoded length of 7
         01 ARRAY1.
-            02 element occurs 7 times PIC 9 .
+            02 element occurs 1 to 100 times depending on ArrayCount PIC 9(5) .
 
 	PROCEDURE DIVISION.
 		PERFORM PMENU UNTIL EXITED = 1.
@@ -38,10 +122,14 @@
         DISPLAY "[3] Find the Duplicate ".
         DISPLAY "[4] Largest Even Number ".
         DISPLAY "[5] Palindrome Checker ".
-        DISPLAY "[6] Exit ".
+        DISPLAY "[6] Save Array ".
+        DISPLAY "[7] Load Array ".
+        DISPLAY "[8] Exit ".
 		DISPLAY " Choice : " WITH NO ADVANCING .
 
-		ACCEPT CHOICE.
+		PERFORM GETCHOICE.
+
+		PERFORM WRITEAUDIT.
 
 		IF CHOICE = 1
 			PERFORM FILLARRAY.
@@ -59,65 +147,190 @@
 		    PERFORM PALINDROMECHECK.
 
         IF CHOICE = 6
+            PERFORM SAVEARRAY.
+
+        IF CHOICE = 7
+            PERFORM LOADARRAY.
+
+        IF CHOICE = 8
             DISPLAY "GOODBYE!"
             MOVE 1 TO EXITED
-		ELSE
-			DISPLAY "INVALID INPUT!"
 		END-IF.
 
-*> Gets the user input and then moves it into the appropriate index, it overwrite the TEMPNO variable
+*> Reads CHOICE and re-prompts in place, without redisplaying the menu, when the
+*> entry is non-numeric or outside the valid [1]-[8] range
+        GETCHOICE.
+        ACCEPT CHOICE.
+        IF CHOICE IS NOT NUMERIC OR CHOICE < 1 OR CHOICE > 8
+            DISPLAY "INVALID INPUT! PLEASE ENTER A NUMBER FROM 1 TO 8."
+            DISPLAY " Choice : " WITH NO ADVANCING
+            PERFORM GETCHOICE
+        END-IF.
+
+*> Appends one line to the audit log (AUDITLOG) for every pass through PMENU, recording
+*> the timestamp, the CHOICE value entered, and which paragraph is about to run
+        WRITEAUDIT.
+        ACCEPT RunDate FROM DATE YYYYMMDD
+        MOVE RunDate TO RunDateX
+        ACCEPT RunTime FROM TIME
+        MOVE RunTime TO RunTimeX
+        EVALUATE CHOICE
+            WHEN 1 MOVE "FILLARRAY"      TO AuditPara
+            WHEN 2 MOVE "PRINTARRAY"     TO AuditPara
+            WHEN 3 MOVE "FINDDUPLICATE"  TO AuditPara
+            WHEN 4 MOVE "LARGESTEVEN"    TO AuditPara
+            WHEN 5 MOVE "PALINDROMECHECK" TO AuditPara
+            WHEN 6 MOVE "SAVEARRAY"      TO AuditPara
+            WHEN 7 MOVE "LOADARRAY"      TO AuditPara
+            WHEN 8 MOVE "EXIT"           TO AuditPara
+            WHEN OTHER MOVE "UNKNOWN"    TO AuditPara
+        END-EVALUATE
+        MOVE SPACES TO AUDIT-RECORD
+        STRING RunYear "-" RunMonth "-" RunDay " "
+            RunHour ":" RunMin ":" RunSec
+            " CHOICE=" CHOICE " PARA=" AuditPara
+            DELIMITED BY SIZE INTO AUDIT-RECORD
+        OPEN EXTEND AUDIT-FILE
+        IF AUDIT-STATUS = "35"
+            OPEN OUTPUT AUDIT-FILE
+        END-IF
+        WRITE AUDIT-RECORD
+        CLOSE AUDIT-FILE.
+
+*> Loads ARRAY1 from the transaction input file (TRANSIN): the first record is a
+*> header giving the element count, and that many following records (one PIC 9(5)
+*> value each) are read into element(1) thru element(ArrayCount), instead of keying
+*> values in one at a time. If TRANSIN doesn't exist yet, ARRAY1 is left unchanged
+*> rather than aborting the run.
         FILLARRAY.
         DISPLAY "FILL ARRAY"
-            ACCEPT TEMPNO
-            MOVE TEMPNO TO element(1)
-            ACCEPT TEMPNO
-            MOVE TEMPNO TO element(2)
-            ACCEPT TEMPNO
-            MOVE TEMPNO TO element(3)
-            ACCEPT TEMPNO
-            MOVE TEMPNO TO element(4)
-            ACCEPT TEMPNO
-            MOVE TEMPNO TO element(5)
-            ACCEPT TEMPNO
-            MOVE TEMPNO TO element(6)
-            ACCEPT TEMPNO
-            MOVE TEMPNO TO element(7)
-            PERFORM PMENU.
-            EXIT PARAGRAPH.
-
-*> Prints all the values of the array using a loop. Added an extra line for aesthetic purpose
+        MOVE "N" TO TRANS-EOF
+        MOVE 0 TO TRANS-COUNT
+        OPEN INPUT TRANSACTION-FILE
+        IF TRANS-STATUS = "35"
+            DISPLAY "WARNING: TRANSACTION FILE TRANSIN NOT FOUND, ARRAY1 LEFT UNCHANGED"
+        ELSE
+            READ TRANSACTION-FILE
+                AT END MOVE "Y" TO TRANS-EOF
+                NOT AT END MOVE TRANS-RECORD TO ArrayCount
+            END-READ
+            IF ArrayCount > 100
+                MOVE 100 TO ArrayCount
+            END-IF
+            IF ArrayCount < 1
+                MOVE 1 TO ArrayCount
+            END-IF
+            DISPLAY "READING " ArrayCount " ELEMENT(S) PER HEADER RECORD"
+            PERFORM VARYING J FROM 1 BY 1 UNTIL J>ArrayCount OR TRANS-AT-EOF
+                    READ TRANSACTION-FILE
+                        AT END MOVE "Y" TO TRANS-EOF
+                        NOT AT END
+                            MOVE TRANS-RECORD TO TEMPNO
+                            MOVE TEMPNO TO element(J)
+                            ADD 1 TO TRANS-COUNT
+                    END-READ
+            END-PERFORM
+            CLOSE TRANSACTION-FILE
+            IF TRANS-COUNT < ArrayCount
+                DISPLAY "WARNING: TRANSACTION FILE HAD ONLY " TRANS-COUNT
+                    " OF THE " ArrayCount " EXPECTED RECORD(S)"
+                MOVE TRANS-COUNT TO ArrayCount
+                IF ArrayCount < 1
+                    MOVE 1 TO ArrayCount
+                END-IF
+            END-IF
+        END-IF
+        PERFORM PMENU.
+        EXIT PARAGRAPH.
+
+*> Prints all the values of the array to a printed report (ARRAYRPT) instead of the console,
+*> with a header, the run date, and a labeled line per element index
         PRINTARRAY.
-        PERFORM VARYING J FROM 1 BY 1 UNTIL J>8
-                DISPLAY "   " element(J) WITH NO ADVANCING
-        END-PERFORM
-        DISPLAY "   "
+        ACCEPT RunDate FROM DATE YYYYMMDD
+        MOVE RunDate TO RunDateX
+        OPEN OUTPUT ARRAY-REPORT
+        IF ARRAY-RPT-STATUS NOT = "00"
+            DISPLAY "WARNING: COULD NOT OPEN REPORT FILE ARRAYRPT, ARRAY NOT PRINTED"
+        ELSE
+            MOVE "ARRAY1 CONTENTS REPORT" TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            STRING "RUN DATE: " RunMonth "/" RunDay "/" RunYear
+                DELIMITED BY SIZE INTO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE SPACES TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE "INDEX   VALUE" TO REPORT-LINE
+            WRITE REPORT-LINE
+            MOVE 0 TO RPT-ERR-COUNT
+            PERFORM VARYING J FROM 1 BY 1 UNTIL J>ArrayCount
+                    MOVE SPACES TO REPORT-LINE
+                    STRING "  " J "       " element(J)
+                        DELIMITED BY SIZE INTO REPORT-LINE
+                    WRITE REPORT-LINE
+                    IF ARRAY-RPT-STATUS NOT = "00"
+                        ADD 1 TO RPT-ERR-COUNT
+                    END-IF
+            END-PERFORM
+            CLOSE ARRAY-REPORT
+            IF RPT-ERR-COUNT > 0
+                DISPLAY "WARNING: " RPT-ERR-COUNT " OF " ArrayCount
+                    " ROW(S) COULD NOT BE WRITTEN TO ARRAYRPT"
+            ELSE
+                DISPLAY "ARRAY PRINTED TO REPORT FILE ARRAYRPT"
+            END-IF
+        END-IF
         PERFORM PMENU.
 
-*> Finds the duplicate in the array. Iterates through the array first by a nested loop then compares it if it is the same 
-*> If it is the same, it prints the element
+*> Finds duplicates in the array by tallying each distinct value it has seen so far
+*> (DUP-SUMMARY), then prints a summary of every distinct value and its occurrence count
         FINDDUPLICATE.
         DISPLAY "FIND DUPLICATE".
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I>7
-            PERFORM VARYING J FROM 1 BY 1 UNTIL J>(I - 1)
-                IF element(I) = element(J)
-                    COMPUTE DupCount= DupCount + 1
-                    IF DupCount > 2
-                        DISPLAY " " element(J)
-                    ELSE 
-                        DISPLAY " " element(J)
-                    END-IF
+        MOVE 0 TO DistinctTotal
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I>ArrayCount
+            MOVE 0 TO FoundIdx
+            PERFORM VARYING K FROM 1 BY 1 UNTIL K>DistinctTotal
+                IF element(I) = DistinctValue(K)
+                    MOVE K TO FoundIdx
                 END-IF
             END-PERFORM
+            IF FoundIdx > 0
+                ADD 1 TO DistinctCount(FoundIdx)
+            ELSE
+                ADD 1 TO DistinctTotal
+                MOVE element(I) TO DistinctValue(DistinctTotal)
+                MOVE 1 TO DistinctCount(DistinctTotal)
+            END-IF
+        END-PERFORM
+        DISPLAY "DUPLICATE SUMMARY".
+        PERFORM VARYING K FROM 1 BY 1 UNTIL K>DistinctTotal
+                DISPLAY " VALUE " DistinctValue(K) " OCCURS "
+                    DistinctCount(K) " TIME(S)"
         END-PERFORM
         PERFORM PMENU.
 
 *> Checks if it is even number by the modulo function. Then stores the element in a temporary variable (A)
 *> Compares each variable if it is the max even. Then it frees the variable (so the function can be used repeatedly)
+*> The same pass also tracks the overall min/max, sum/average, and even/odd counts,
+*> all reported together as one statistics block
         LARGESTEVEN.
-        DISPLAY "LARGEST EVEN NUMBER".
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I>7
+        DISPLAY "LARGEST EVEN NUMBER / ARRAY STATISTICS".
+        MOVE 0 TO SumValue
+        MOVE 0 TO EvenCount
+        MOVE 0 TO OddCount
+        MOVE 99999 TO MinValue
+        MOVE 0 TO MaxValue
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I>ArrayCount
+            ADD element(I) TO SumValue
+            IF element(I) < MinValue
+                MOVE element(I) TO MinValue
+            END-IF
+            IF element(I) > MaxValue
+                MOVE element(I) TO MaxValue
+            END-IF
             COMPUTE M = Function Mod (element(I), 2) *> Modulo Function
-            IF M EQUAL TO 0 THEN   *> If it doesn't have a remainder then it is even 
+            IF M EQUAL TO 0 THEN   *> If it doesn't have a remainder then it is even
+                ADD 1 TO EvenCount
                 MOVE element(I) to A
                 IF A > MaxEven
                     MOVE A to MaxEven
@@ -125,23 +338,105 @@
                     CONTINUE *>If it is lower than the current MaxEven, it just passes through
                 END-IF
             ELSE
-                CONTINUE *> If it is odd, it is just ignored
+                ADD 1 TO OddCount *> If it is odd, it is just tallied
             END-IF
-        END-PERFORM   
-        DISPLAY MaxEven
+        END-PERFORM
+        COMPUTE AvgValue ROUNDED = SumValue / ArrayCount
+        DISPLAY "LARGEST EVEN NUMBER : " MaxEven
+        DISPLAY "SMALLEST VALUE      : " MinValue
+        DISPLAY "LARGEST VALUE       : " MaxValue
+        DISPLAY "SUM OF ELEMENTS     : " SumValue
+        DISPLAY "AVERAGE OF ELEMENTS : " AvgValue
+        DISPLAY "EVEN COUNT          : " EvenCount
+        DISPLAY "ODD COUNT           : " OddCount
         MOVE 0 to MaxEven
         PERFORM PMENU.
 
-*> Checks if the array is a palindrome, reverses it then checks if it is equal
+*> Checks if the array is a palindrome by walking element(I) against
+*> element(ArrayCount+1-I) and reports exactly which index pairs don't
+*> match, for spot-checking bad entries. PalCheck tallies the mismatches
+*> found so the verdict and the detail lines come from the same pass.
         PALINDROMECHECK.
         DISPLAY "PALINDROME CHECKER"
-        IF ARRAY1 = function reverse(ARRAY1) THEN
+        MOVE 0 TO PalCheck
+        COMPUTE HalfCount = ArrayCount / 2
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I>HalfCount
+            COMPUTE MirrorIdx = ArrayCount + 1 - I
+            IF element(I) NOT = element(MirrorIdx)
+                ADD 1 TO PalCheck
+                DISPLAY " MISMATCH AT INDEX " I " (" element(I)
+                    ") VS INDEX " MirrorIdx " (" element(MirrorIdx) ")"
+            END-IF
+        END-PERFORM
+        IF PalCheck = 0
             DISPLAY 'ARRAY ELEMENTS ARE PALINDROME!'
         ELSE
             DISPLAY "ARRAY ELEMENTS ARE NOT PALINDROME!"
         END-IF
         PERFORM PMENU.
 
+*> Writes the current ArrayCount and ARRAY1 contents out to the save file (ARRAYDAT),
+*> one PIC 9(5) value per record, so the data set survives across runs
+        SAVEARRAY.
+        DISPLAY "SAVE ARRAY".
+        OPEN OUTPUT SAVE-FILE
+        IF SAVE-STATUS NOT = "00"
+            DISPLAY "WARNING: COULD NOT OPEN SAVE FILE ARRAYDAT, ARRAY1 NOT SAVED"
+        ELSE
+            MOVE ArrayCount TO SAVE-RECORD
+            WRITE SAVE-RECORD
+            PERFORM VARYING J FROM 1 BY 1 UNTIL J>ArrayCount
+                    MOVE element(J) TO SAVE-RECORD
+                    WRITE SAVE-RECORD
+            END-PERFORM
+            CLOSE SAVE-FILE
+            DISPLAY "ARRAY1 SAVED TO FILE ARRAYDAT"
+        END-IF
+        PERFORM PMENU.
+
+*> Reads the save file (ARRAYDAT) back into ArrayCount and ARRAY1, the same layout
+*> SAVEARRAY writes: the element count first, then that many data records. If
+*> ARRAYDAT doesn't exist yet (no SAVEARRAY has run this session), ARRAY1 is left
+*> unchanged rather than aborting the run.
+        LOADARRAY.
+        DISPLAY "LOAD ARRAY"
+        MOVE "N" TO SAVE-EOF
+        MOVE 0 TO SAVE-COUNT
+        OPEN INPUT SAVE-FILE
+        IF SAVE-STATUS = "35"
+            DISPLAY "WARNING: SAVE FILE ARRAYDAT NOT FOUND, ARRAY1 LEFT UNCHANGED"
+        ELSE
+            READ SAVE-FILE
+                AT END MOVE "Y" TO SAVE-EOF
+                NOT AT END MOVE SAVE-RECORD TO ArrayCount
+            END-READ
+            IF ArrayCount > 100
+                MOVE 100 TO ArrayCount
+            END-IF
+            IF ArrayCount < 1
+                MOVE 1 TO ArrayCount
+            END-IF
+            PERFORM VARYING J FROM 1 BY 1 UNTIL J>ArrayCount OR SAVE-AT-EOF
+                    READ SAVE-FILE
+                        AT END MOVE "Y" TO SAVE-EOF
+                        NOT AT END
+                            MOVE SAVE-RECORD TO element(J)
+                            ADD 1 TO SAVE-COUNT
+                    END-READ
+            END-PERFORM
+            CLOSE SAVE-FILE
+            IF SAVE-COUNT < ArrayCount
+                DISPLAY "WARNING: SAVE FILE HAD ONLY " SAVE-COUNT
+                    " OF THE " ArrayCount " EXPECTED RECORD(S)"
+                MOVE SAVE-COUNT TO ArrayCount
+                IF ArrayCount < 1
+                    MOVE 1 TO ArrayCount
+                END-IF
+            END-IF
+            DISPLAY "ARRAY1 LOADED FROM FILE ARRAYDAT"
+        END-IF
+        PERFORM PMENU.
+
 *> REFERENCES
 *> For Palindrome Function : https://www.ibm.com/docs/en/developer-for-zos/9.1.1?topic=functions-reverse
 *> For Module : https://www.ibm.com/docs/en/iis/11.5?topic=programming-mod-function
